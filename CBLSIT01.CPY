@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      *    CBLSIT01 - TABELA DE SITUACOES DE DEVEDORES (CBLX0008)
+      *    Usada por 2150-TRADUZIR-SITUACAO para converter o codigo
+      *    ARQ-SIT/ARQ-S-SIT em uma descricao legivel no relatorio.
+      *-----------------------------------------------------------------
+       01 WK-TAB-SITUACAO.
+           05 FILLER PIC X(17) VALUE '01EM DIA         '.
+           05 FILLER PIC X(17) VALUE '02ATRASADO       '.
+           05 FILLER PIC X(17) VALUE '03PROTESTADO     '.
+           05 FILLER PIC X(17) VALUE '04RENEGOCIADO    '.
+           05 FILLER PIC X(17) VALUE '05JUDICIAL       '.
+           05 FILLER PIC X(17) VALUE '06BAIXADO        '.
+
+       01 WK-TAB-SITUACAO-R REDEFINES WK-TAB-SITUACAO.
+           05 WK-TAB-SIT-OCORR OCCURS 6 TIMES
+                                ASCENDING KEY IS WK-TAB-SIT-COD
+                                INDEXED BY WK-IX-SIT.
+               10 WK-TAB-SIT-COD  PIC X(02).
+               10 WK-TAB-SIT-DESC PIC X(15).
