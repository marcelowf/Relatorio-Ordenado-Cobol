@@ -6,79 +6,405 @@
       * Purpose: Programa feito para ordenar um arquivo com base em um CNPJ e gerar um relatorio
       * Updates:
       * 180124 - Marcelo - Create Program
+      * 090826 - Marcelo - Traduz ARQ-SIT para descricao legivel (CBLSIT01)
+      * 090826 - Marcelo - Ordena por situacao/CNPJ, subtotal e total geral
+      * 090826 - Marcelo - Valida ARQ-CNPJ (mod 11) e gera CBLZMW05-EXC
+      * 090826 - Marcelo - Pagina o relatorio com cabecalho e no. pagina
+      * 090826 - Marcelo - Nomes dos arquivos parametrizaveis (DD/ambiente)
+      * 090826 - Marcelo - Reconciliacao de lidos/release/retorno/gravados
+      * 090826 - Marcelo - Checkpoint/restart a cada 5000 regs (CBLZMW05-CKPT)
+      * 090826 - Marcelo - CSV de devedores atrasados/protestados
+      * 090826 - Marcelo - Vencimento no arquivo e relatorio de aging
+      * 090826 - Marcelo - Resumo consolidado por CNPJ (CBLZMW05-RESUMO)
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
        SELECT LISTA ASSIGN TO
-           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\Devedores.txt'
+           WK-PATH-LISTA
            FILE STATUS IS AS-STATUS-E.
 
        SELECT RELATORIO ASSIGN TO
-           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\Relatorio.txt'
+           WK-PATH-RELATORIO
            FILE STATUS IS AS-STATUS-S.
 
        SELECT ARQ-SORT ASSIGN TO
-           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05Arqsort.txt'
+           WK-PATH-ARQSORT
            FILE STATUS IS AS-STATUS-SD.
 
+       SELECT ARQ-EXC ASSIGN TO
+           WK-PATH-EXC
+           FILE STATUS IS AS-STATUS-EXC.
+
+       SELECT ARQ-CKPT ASSIGN TO
+           WK-PATH-CKPT
+           FILE STATUS IS AS-STATUS-CKPT.
+
+       SELECT ARQ-CSV ASSIGN TO
+           WK-PATH-CSV
+           FILE STATUS IS AS-STATUS-CSV.
+
+       SELECT ARQ-AGING ASSIGN TO
+           WK-PATH-AGING
+           FILE STATUS IS AS-STATUS-AGING.
+
+       SELECT ARQ-SORT2 ASSIGN TO
+           WK-PATH-SORT2
+           FILE STATUS IS AS-STATUS-SD2.
+
+       SELECT ARQ-RESUMO-TMP ASSIGN TO
+           WK-PATH-RESTMP
+           FILE STATUS IS AS-STATUS-RESTMP.
+
+       SELECT ARQ-RESUMO ASSIGN TO
+           WK-PATH-RESUMO
+           FILE STATUS IS AS-STATUS-RESUMO.
+
+       SELECT ARQ-STAGE ASSIGN TO
+           WK-PATH-STAGE
+           FILE STATUS IS AS-STATUS-STAGE.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD LISTA RECORDING MODE IS F BLOCK CONTAINS 0 RECORDS.
-       01 WK-LISTA-ARQ                    PIC X(33).
+       01 WK-LISTA-ARQ                    PIC X(41).
        01 FILLER REDEFINES WK-LISTA-ARQ.
           05 ARQ-CNPJ  PIC 9(14).
           05 ARQ-SIT   PIC 9(02).
           05 ARQ-VALOR PIC 9(13)V99.
+          05 ARQ-VENC  PIC 9(08).
           05 ARQ-FIM   PIC X(02).
 
+      *    TODOS OS REGISTROS ABAIXO SAO PREENCHIDOS COM FILLER FINAL
+      *    ATE 70 BYTES (O MAIOR DELES, FL-RELATORIO-CABEC) - UM FD
+      *    RECORDING MODE F NAO PODE TER REGISTROS 01 DE TAMANHOS
+      *    DIFERENTES ENTRE SI.
        FD RELATORIO RECORDING MODE IS F.
        01 FL-RELATORIO-ARQ.
            02 RELATORIO-CNPJ  PIC X(14).
            02 RELATORIO-SPAC01 PIC X(06).
-           02 RELATORIO-SIT   PIC X(02).
-           02 RELATORIO-SPAC02 PIC X(18).
+           02 RELATORIO-SIT   PIC X(12).
+           02 RELATORIO-SPAC02 PIC X(08).
            02 RELATORIO-VALOR PIC ZZZZZZZZZZZ99V99.
+           02 FILLER PIC X(15).
+
+       01 FL-RELATORIO-CABEC PIC X(70).
+
+       01 FL-RELATORIO-SUBTOTAL.
+           02 FILLER PIC X(15) VALUE 'TOTAL SITUACAO '.
+           02 RELATORIO-ST-DESC  PIC X(15).
+           02 FILLER PIC X(07) VALUE ' QTDE: '.
+           02 RELATORIO-ST-QTDE  PIC ZZZZZZ9.
+           02 FILLER PIC X(08) VALUE ' VALOR: '.
+           02 RELATORIO-ST-VALOR PIC ZZZZZZZZZZZ99V99.
+           02 FILLER PIC X(03).
+
+       01 FL-RELATORIO-RECON.
+           02 RECON-LABEL PIC X(35).
+           02 RECON-VALOR PIC ZZZZZZ9.
+           02 FILLER PIC X(28).
+
+       01 FL-RELATORIO-TOTAL.
+           02 FILLER PIC X(15) VALUE 'TOTAL GERAL    '.
+           02 FILLER PIC X(15) VALUE SPACES.
+           02 FILLER PIC X(07) VALUE ' QTDE: '.
+           02 RELATORIO-TG-QTDE  PIC ZZZZZZ9.
+           02 FILLER PIC X(08) VALUE ' VALOR: '.
+           02 RELATORIO-TG-VALOR PIC ZZZZZZZZZZZ99V99.
+           02 FILLER PIC X(03).
+
+       FD ARQ-EXC RECORDING MODE IS F.
+       01 FL-ARQ-EXC.
+           02 EXC-REGISTRO      PIC X(41).
+           02 EXC-MOTIVO-COD    PIC 9(02).
+           02 EXC-MOTIVO-DESC   PIC X(20).
+
+       FD ARQ-CKPT RECORDING MODE IS F.
+       01 FL-ARQ-CKPT.
+           02 CKPT-CONT PIC 9(07).
+           02 CKPT-CNPJ PIC 9(14).
+
+       FD ARQ-CSV RECORDING MODE IS F.
+       01 FL-ARQ-CSV PIC X(60).
+
+       FD ARQ-AGING RECORDING MODE IS F.
+       01 FL-ARQ-AGING-TITU PIC X(55).
+       01 FL-ARQ-AGING.
+           02 AGING-LABEL PIC X(20).
+           02 FILLER      PIC X(02) VALUE SPACES.
+           02 AGING-QTDE  PIC ZZZZZZ9.
+           02 FILLER      PIC X(02) VALUE SPACES.
+           02 AGING-VALOR PIC ZZZZZZZZZZZ99V99.
+           02 FILLER      PIC X(09).
+
+       FD ARQ-RESUMO-TMP RECORDING MODE IS F.
+       01 FL-ARQ-RESUMO-TMP.
+           02 RESUMO-TMP-CNPJ  PIC 9(14).
+           02 RESUMO-TMP-VALOR PIC 9(13)V99.
+
+       FD ARQ-RESUMO RECORDING MODE IS F.
+       01 FL-ARQ-RESUMO-TITU PIC X(70).
+       01 FL-ARQ-RESUMO.
+           02 RESUMO-CNPJ  PIC X(14).
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 RESUMO-QTDE  PIC ZZZZZZ9.
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 RESUMO-VALOR PIC ZZZZZZZZZZZ99V99.
+           02 FILLER       PIC X(26).
+
+      *    ARQUIVO DE ESTAGIO DA FASE 1 (LEITURA/VALIDACAO DA LISTA) -
+      *    E O ARQUIVO USING DO SORT ARQ-SORT: MANTER O LAYOUT COMPATIVEL
+      *    EM TAMANHO COM WK-ARQ-SORT (41 BYTES).
+       FD ARQ-STAGE RECORDING MODE IS F BLOCK CONTAINS 0 RECORDS.
+       01 FL-ARQ-STAGE.
+           02 STAGE-CNPJ  PIC 9(14).
+           02 STAGE-SIT   PIC 9(02).
+           02 STAGE-VALOR PIC 9(13)V99.
+           02 STAGE-VENC  PIC 9(08).
+           02 STAGE-FIM   PIC X(02).
 
        SD ARQ-SORT RECORDING MODE IS F BLOCK CONTAINS 0 RECORDS.
-       01 WK-ARQ-SORT                    PIC X(33).
+       01 WK-ARQ-SORT                    PIC X(41).
        01 FILLER REDEFINES WK-ARQ-SORT.
           05 ARQ-S-CNPJ  PIC 9(14).
           05 ARQ-S-SIT   PIC 9(02).
+              88 SIT-VENCIDA VALUES 02 03.
           05 ARQ-S-VALOR PIC 9(13)V99.
+          05 ARQ-S-VENC  PIC 9(08).
           05 ARQ-S-FIM   PIC X(02).
 
+       SD ARQ-SORT2 RECORDING MODE IS F.
+       01 WK-ARQ-SORT2.
+          05 ARQ-S2-CNPJ  PIC 9(14).
+          05 ARQ-S2-VALOR PIC 9(13)V99.
+
        WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *    NOMES DOS ARQUIVOS - PARAMETRIZAVEIS EM TEMPO DE EXECUCAO
+      *    (assumem o path do ambiente de desenvolvimento original caso
+      *    a variavel de ambiente / DD correspondente nao seja informada)
+      *-----------------------------------------------------------------
+       01 WK-PATH-LISTA PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\Devedores.txt'.
+       01 WK-PATH-RELATORIO PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\Relatorio.txt'.
+       01 WK-PATH-ARQSORT PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05Arqsort.txt'.
+       01 WK-PATH-EXC PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\CBLZMW05-EXC.txt'.
+       01 WK-PATH-CKPT PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\CBLZMW05-CKPT.txt'.
+       01 WK-PATH-CSV PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\CBLZMW05-VENC.csv'.
+       01 WK-PATH-AGING PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\CBLZMW05-AGING.txt'.
+       01 WK-PATH-SORT2 PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\Arqsort2.txt'.
+       01 WK-PATH-RESTMP PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\CBLZMW05-RTMP.txt'.
+       01 WK-PATH-RESUMO PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\CBLZMW05-RES.txt'.
+       01 WK-PATH-STAGE PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício05\CBLZMW05-STG.txt'.
+
        01 AS-STATUS-E  PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-S  PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-SD PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-EXC PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-CKPT PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-CSV PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-AGING PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-SD2 PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-RESTMP PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-RESUMO PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-STAGE PIC 9(02) VALUE ZEROS.
        01 WK-FIM       PIC X(01) VALUE SPACES.
+       01 WK-FIM-RESUMO PIC X(01) VALUE SPACES.
 
-       01 WK-CABEC01  PIC X(55) VALUE ALL '='.
+       01 WK-CABEC01  PIC X(70) VALUE ALL '='.
 
        01 WK-CABEC02.
            02 WK-CABEC02-TITU PIC X(32) VALUE 'Meu relatório ordenado'.
            02 WK-CABEC02-DATA PIC XXXXXXXXXX.
            02 WK-CABEC02-SPAC PIC X(05).
            02 WK-CABEC02-HORA PIC XXXXXXXX.
+           02 WK-CABEC02-SPAC2 PIC X(02).
+           02 FILLER          PIC X(07) VALUE 'PAGINA '.
+           02 WK-CABEC02-PAG  PIC 9(04).
 
        01 WK-CABEC03.
            02 WK-CABEC03-CNPJ PIC X(20) VALUE 'CNPJ'.
            02 WK-CABEC03-SIT  PIC X(20) VALUE 'SITUACAO'.
            02 WK-CABEC03-VALO PIC X(15) VALUE 'VALOR'.
 
+       01 WK-CONT-LINHA  PIC 9(04) VALUE ZEROS.
+       01 WK-MAX-LINHAS  PIC 9(04) VALUE 0060.
+       01 WK-CONT-PAGINA PIC 9(04) VALUE ZEROS.
+
        01 WK-DATA-SYS.
            02 WK-YEAR-SYS  PIC 9(04) VALUE ZEROS.
            02 WK-MONTH-SYS PIC 9(02) VALUE ZEROS.
            02 WK-DAY-SYS   PIC 9(02) VALUE ZEROS.
+       01 WK-DATA-SYS-NUM REDEFINES WK-DATA-SYS PIC 9(08).
 
        01 WK-HORA-SYS.
            02 WK-HOUR-SYS   PIC 9(02) VALUE ZEROS.
            02 WK-MINUTE-SYS PIC 9(02) VALUE ZEROS.
            02 WK-SECOND-SYS PIC 9(02) VALUE ZEROS.
 
+       COPY CBLSIT01.
+
+       01 WK-SIT-DESC PIC X(15) VALUE SPACES.
+
+       01 WK-CSV-VALOR PIC Z(12)9.99.
+
+       01 WK-SIT-ANTERIOR  PIC 9(02) VALUE ZEROS.
+       01 WK-SUBT-CONT     PIC 9(07) VALUE ZEROS.
+       01 WK-SUBT-VALOR    PIC 9(13)V99 VALUE ZEROS.
+       01 WK-GRAND-CONT    PIC 9(07) VALUE ZEROS.
+       01 WK-GRAND-VALOR   PIC 9(13)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *    AREAS PARA VALIDACAO DE ARQ-CNPJ (MODULO 11)
+      *-----------------------------------------------------------------
+       01 WK-TAB-PESO1.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+           05 FILLER PIC 9 VALUE 9.
+           05 FILLER PIC 9 VALUE 8.
+           05 FILLER PIC 9 VALUE 7.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+       01 WK-TAB-PESO1-R REDEFINES WK-TAB-PESO1.
+           05 WK-PESO1 PIC 9 OCCURS 12 TIMES.
+
+       01 WK-TAB-PESO2.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+           05 FILLER PIC 9 VALUE 9.
+           05 FILLER PIC 9 VALUE 8.
+           05 FILLER PIC 9 VALUE 7.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+       01 WK-TAB-PESO2-R REDEFINES WK-TAB-PESO2.
+           05 WK-PESO2 PIC 9 OCCURS 13 TIMES.
+
+       01 WK-CNPJ-VALIDA   PIC 9(14) VALUE ZEROS.
+       01 WK-CNPJ-VALIDA-R REDEFINES WK-CNPJ-VALIDA.
+           05 WK-CNPJ-DV PIC 9(01) OCCURS 14 TIMES.
+
+       01 WK-CNPJ-IX        PIC 9(02) VALUE ZEROS.
+       01 WK-CNPJ-SOMA      PIC 9(05) VALUE ZEROS.
+       01 WK-CNPJ-QUOC      PIC 9(03) VALUE ZEROS.
+       01 WK-CNPJ-RESTO     PIC 9(02) VALUE ZEROS.
+       01 WK-CNPJ-DV1-CALC  PIC 9(01) VALUE ZEROS.
+       01 WK-CNPJ-DV2-CALC  PIC 9(01) VALUE ZEROS.
+
+       01 WK-CNPJ-VALIDO    PIC X(01) VALUE 'S'.
+           88 CNPJ-VALIDO   VALUE 'S'.
+           88 CNPJ-INVALIDO VALUE 'N'.
+
+       01 WK-CNPJ-REJEITADOS PIC 9(07) VALUE ZEROS.
+
+      *    UM CNPJ COM OS 14 DIGITOS IGUAIS (EX: 00000000000000) PASSA
+      *    NO CALCULO DO MODULO 11 ACIMA, MAS E UM NUMERO DEGENERADO -
+      *    NAO PODE SER UM CNPJ REAL. E REJEITADO A PARTE, ANTES DO
+      *    CALCULO DOS DIGITOS VERIFICADORES.
+       01 WK-CNPJ-IGUAIS     PIC X(01) VALUE 'S'.
+           88 CNPJ-TODOS-IGUAIS VALUE 'S'.
+
+      *-----------------------------------------------------------------
+      *    AREAS PARA VALIDACAO DE ARQ-VENC (DATA DE CALENDARIO VALIDA)
+      *-----------------------------------------------------------------
+       01 WK-TAB-DIAS-MES.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 29.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01 WK-TAB-DIAS-MES-R REDEFINES WK-TAB-DIAS-MES.
+           05 WK-DIAS-MES PIC 9(02) OCCURS 12 TIMES.
+
+       01 WK-VENC-CALC PIC 9(08) VALUE ZEROS.
+       01 WK-VENC-CALC-R REDEFINES WK-VENC-CALC.
+           05 WK-VENC-ANO PIC 9(04).
+           05 WK-VENC-MES PIC 9(02).
+           05 WK-VENC-DIA PIC 9(02).
+
+       01 WK-VENC-VALIDO    PIC X(01) VALUE 'S'.
+           88 VENC-VALIDO   VALUE 'S'.
+           88 VENC-INVALIDO VALUE 'N'.
+
+       01 WK-VENC-REJEITADOS PIC 9(07) VALUE ZEROS.
+
+      *    AREAS PARA O CALCULO DE ANO BISSEXTO (SO USADAS PARA MES 02,
+      *    OS DEMAIS MESES SAO CORRETOS EM QUALQUER ANO PELA TABELA).
+       01 WK-BISS-DIAS      PIC 9(02) VALUE 28.
+       01 WK-BISS-RESTO4    PIC 9(04) VALUE ZEROS.
+       01 WK-BISS-RESTO100  PIC 9(04) VALUE ZEROS.
+       01 WK-BISS-RESTO400  PIC 9(04) VALUE ZEROS.
+       01 WK-BISS-QUOC      PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *    CONTADORES DE RECONCILIACAO (LIDOS X ESTAGIO X RETORNADOS
+      *    X GRAVADOS)
+      *-----------------------------------------------------------------
+       01 WK-CONT-LIDOS    PIC 9(07) VALUE ZEROS.
+       01 WK-CONT-ESTAGIO  PIC 9(07) VALUE ZEROS.
+       01 WK-CONT-RETORNO  PIC 9(07) VALUE ZEROS.
+       01 WK-CONT-GRAVADOS PIC 9(07) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *    AREAS DE CHECKPOINT/RESTART (CBLZMW05-CKPT)
+      *-----------------------------------------------------------------
+       01 WK-RESTART-CONT   PIC 9(07) VALUE ZEROS.
+       01 WK-CKPT-INTERVALO PIC 9(05) VALUE 05000.
+       01 WK-CKPT-QUOC      PIC 9(07) VALUE ZEROS.
+       01 WK-CKPT-REM       PIC 9(05) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *    AREAS DO RELATORIO DE AGING (FAIXAS DE ATRASO POR VENCIMENTO)
+      *-----------------------------------------------------------------
+       01 WK-DIAS-ATRASO PIC S9(08) VALUE ZEROS.
+
+       01 WK-AGING-CONT-01-30    PIC 9(07) VALUE ZEROS.
+       01 WK-AGING-VALOR-01-30   PIC 9(13)V99 VALUE ZEROS.
+       01 WK-AGING-CONT-31-60    PIC 9(07) VALUE ZEROS.
+       01 WK-AGING-VALOR-31-60   PIC 9(13)V99 VALUE ZEROS.
+       01 WK-AGING-CONT-61-90    PIC 9(07) VALUE ZEROS.
+       01 WK-AGING-VALOR-61-90   PIC 9(13)V99 VALUE ZEROS.
+       01 WK-AGING-CONT-90-MAIS  PIC 9(07) VALUE ZEROS.
+       01 WK-AGING-VALOR-90-MAIS PIC 9(13)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *    AREAS DO RESUMO CONSOLIDADO POR CNPJ (QUEBRA EM ARQ-SORT2)
+      *-----------------------------------------------------------------
+       01 WK-RESUMO-CNPJ-ANT PIC 9(14) VALUE ZEROS.
+       01 WK-RESUMO-QTDE     PIC 9(07) VALUE ZEROS.
+       01 WK-RESUMO-VALOR    PIC 9(13)V99 VALUE ZEROS.
+       01 WK-RESUMO-PRIMEIRO PIC X(01) VALUE 'S'.
+           88 RESUMO-PRIMEIRO-CNPJ VALUE 'S'.
+
        PROCEDURE DIVISION.
            PERFORM 1000-INICIALIZAR.
            PERFORM 3000-FINALIZAR.
@@ -87,24 +413,128 @@
       *-----------------------------------------------------------------
        1000-INICIALIZAR SECTION.
            PERFORM 1100-INICIALIZAR-DATA-HORA
+           PERFORM 1150-OBTER-PARAMETROS-ARQUIVO
+           PERFORM 1160-VERIFICAR-CHECKPOINT
 
            OPEN INPUT LISTA.
            IF AS-STATUS-E NOT EQUAL ZEROS
                DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-E
            END-IF
 
-           OPEN OUTPUT RELATORIO
+      *    FASE 1 - LEITURA E VALIDACAO DA LISTA. O UNICO TRABALHO DESTA
+      *    FASE E GRAVAR OS REGISTROS VALIDOS EM ARQ-STAGE (E OS
+      *    INVALIDOS EM ARQ-EXC), POR ISSO E A UNICA PARTE DO PROGRAMA
+      *    QUE E RETOMADA A PARTIR DE UM CHECKPOINT: NUMA RETOMADA ESTES
+      *    DOIS ARQUIVOS JA CONTEM O QUE FOI GRAVADO ANTES DO ABEND -
+      *    ABRIR COM EXTEND EM VEZ DE OUTPUT PARA NAO PERDER O QUE JA
+      *    FOI PROCESSADO NEM DUPLICAR REGISTROS.
+           IF WK-RESTART-CONT > ZEROS
+               OPEN EXTEND ARQ-STAGE
+           ELSE
+               OPEN OUTPUT ARQ-STAGE
+           END-IF
+           IF AS-STATUS-STAGE NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO DE ESTAGIO '
+                        AS-STATUS-STAGE
+           END-IF.
+
+           IF WK-RESTART-CONT > ZEROS
+               OPEN EXTEND ARQ-EXC
+           ELSE
+               OPEN OUTPUT ARQ-EXC
+           END-IF
+           IF AS-STATUS-EXC NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO DE EXCECAO '
+                        AS-STATUS-EXC
+           END-IF.
+
+           PERFORM 2000-PROCESSAR
+
+           CLOSE LISTA.
+           IF AS-STATUS-E NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-E
+           END-IF
+
+           CLOSE ARQ-EXC
+           IF AS-STATUS-EXC NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO DE EXCECAO '
+                        AS-STATUS-EXC
+           END-IF.
+
+      *    ARQ-STAGE TEM QUE ESTAR FECHADO AQUI: E O ARQUIVO DE ENTRADA
+      *    USING DO SORT ARQ-SORT, QUE O ABRE E FECHA SOZINHO.
+           CLOSE ARQ-STAGE
+           IF AS-STATUS-STAGE NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO DE ESTAGIO '
+                        AS-STATUS-STAGE
+           END-IF.
+
+      *    FASE 2 - ORDENACAO E IMPRESSAO DOS RELATORIOS. A ESTA ALTURA
+      *    A LISTA JA FOI LIDA POR INTEIRO (RETOMADA OU NAO), ENTAO A
+      *    FASE 2 SEMPRE RODA POR COMPLETO, DO INICIO, SOBRE O ARQUIVO
+      *    DE ESTAGIO JA CONSOLIDADO - UM SORT NAO PODE SER RETOMADO NO
+      *    MEIO, ENTAO ELA NUNCA E RETOMADA A PARTIR DE CHECKPOINT E OS
+      *    ARQUIVOS DE SAIDA SAO SEMPRE ABERTOS COM OUTPUT.
+           OPEN OUTPUT RELATORIO.
            IF AS-STATUS-S NOT EQUAL 0
                DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' AS-STATUS-S
            END-IF.
 
+           OPEN OUTPUT ARQ-CSV.
+           IF AS-STATUS-CSV NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CSV DE VENCIDOS '
+                        AS-STATUS-CSV
+           END-IF.
+
+           OPEN OUTPUT ARQ-AGING.
+           IF AS-STATUS-AGING NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO DE AGING '
+                        AS-STATUS-AGING
+           END-IF.
+
+           OPEN OUTPUT ARQ-RESUMO-TMP.
+           IF AS-STATUS-RESTMP NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO TEMP DE RESUMO '
+                        AS-STATUS-RESTMP
+           END-IF.
+
            PERFORM 1200-INICIALIZAR-CABECALHO
 
            SORT ARQ-SORT
+               ASCENDING KEY ARQ-S-SIT
                ASCENDING KEY ARQ-S-CNPJ
-               INPUT PROCEDURE 2000-PROCESSAR
+               USING ARQ-STAGE
                OUTPUT PROCEDURE 2100-IMPRIMIR-SORT
            .
+
+      *    ARQ-RESUMO-TMP tem que estar fechado aqui: e o arquivo de
+      *    entrada USING do proximo SORT, que o abre e fecha sozinho.
+           CLOSE ARQ-RESUMO-TMP
+           IF AS-STATUS-RESTMP NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO TEMP DE RESUMO '
+                        AS-STATUS-RESTMP
+           END-IF.
+
+           OPEN OUTPUT ARQ-RESUMO.
+           IF AS-STATUS-RESUMO NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO DE RESUMO '
+                        AS-STATUS-RESUMO
+           END-IF.
+
+           MOVE WK-CABEC01 TO FL-ARQ-RESUMO-TITU
+           WRITE FL-ARQ-RESUMO-TITU.
+
+           MOVE 'RESUMO CONSOLIDADO POR CNPJ' TO FL-ARQ-RESUMO-TITU
+           WRITE FL-ARQ-RESUMO-TITU AFTER ADVANCING 1 LINE.
+
+           MOVE WK-CABEC01 TO FL-ARQ-RESUMO-TITU
+           WRITE FL-ARQ-RESUMO-TITU AFTER ADVANCING 1 LINE.
+
+           SORT ARQ-SORT2
+               ASCENDING KEY ARQ-S2-CNPJ
+               USING ARQ-RESUMO-TMP
+               OUTPUT PROCEDURE 2300-IMPRIMIR-RESUMO
+           .
        1000-INICIALIZAR-EXIT.
            EXIT.
       *-----------------------------------------------------------------
@@ -130,20 +560,170 @@
        1100-INICIALIZAR-DATA-HORA-EXIT.
            EXIT.
       *-----------------------------------------------------------------
+      *     OBTER NOMES DOS ARQUIVOS INFORMADOS PELA OPERACAO
+      *     (variaveis de ambiente DD-LISTA / DD-RELATORIO / DD-ARQSORT,
+      *     ao estilo DD do JCL; mantem o default se nao informadas)
+      *-----------------------------------------------------------------
+       1150-OBTER-PARAMETROS-ARQUIVO SECTION.
+           ACCEPT WK-PATH-LISTA FROM ENVIRONMENT 'DD-LISTA'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-RELATORIO FROM ENVIRONMENT 'DD-RELATORIO'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-ARQSORT FROM ENVIRONMENT 'DD-ARQSORT'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-EXC FROM ENVIRONMENT 'DD-EXC'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-CKPT FROM ENVIRONMENT 'DD-CKPT'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-CSV FROM ENVIRONMENT 'DD-CSV'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-AGING FROM ENVIRONMENT 'DD-AGING'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-SORT2 FROM ENVIRONMENT 'DD-SORT2'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-RESTMP FROM ENVIRONMENT 'DD-RESTMP'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-RESUMO FROM ENVIRONMENT 'DD-RESUMO'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+
+           ACCEPT WK-PATH-STAGE FROM ENVIRONMENT 'DD-STAGE'
+           ON EXCEPTION
+               CONTINUE
+           END-ACCEPT
+           .
+       1150-OBTER-PARAMETROS-ARQUIVO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     VERIFICAR CHECKPOINT DE UMA EXECUCAO ANTERIOR ABENDADA
+      *-----------------------------------------------------------------
+      *    O REGISTRO DE CHECKPOINT E GRAVADO A CADA WK-CKPT-INTERVALO
+      *    REGISTROS (VER 2065-VERIFICAR-CHECKPOINT-INTERVALO), MAS
+      *    ARQ-STAGE E ARQ-EXC SAO GRAVADOS A CADA REGISTRO - POR ISSO
+      *    CKPT-CONT NAO PODE SER USADO SOZINHO PARA DETERMINAR ONDE
+      *    RETOMAR (UM ABEND ENTRE DOIS CHECKPOINTS FARIA A RETOMADA
+      *    REPROCESSAR REGISTROS QUE JA ESTAO EM ARQ-STAGE/ARQ-EXC,
+      *    DUPLICANDO-OS). O PONTO DE RETOMADA REAL E OBTIDO CONTANDO
+      *    OS REGISTROS JA GRAVADOS NESSES DOIS ARQUIVOS; CKPT-CNPJ E
+      *    MANTIDO APENAS COMO INFORMACAO PARA O OPERADOR.
+       1160-VERIFICAR-CHECKPOINT SECTION.
+           MOVE ZEROS TO WK-RESTART-CONT
+           MOVE ZEROS TO CKPT-CNPJ
+
+           OPEN INPUT ARQ-CKPT
+           IF AS-STATUS-CKPT EQUAL ZEROS
+               READ ARQ-CKPT
+                   AT END CONTINUE
+               END-READ
+
+               CLOSE ARQ-CKPT
+           END-IF
+
+           PERFORM 1165-CONTAR-DURAVEIS
+
+           IF WK-RESTART-CONT > ZEROS
+               DISPLAY 'RETOMANDO A PARTIR DO REGISTRO '
+                        WK-RESTART-CONT
+                        ' - ULTIMO CNPJ PROCESSADO: ' CKPT-CNPJ
+           END-IF
+           .
+       1160-VERIFICAR-CHECKPOINT-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     CONTAR REGISTROS DURAVEIS JA GRAVADOS (RETOMADA EXATA)
+      *-----------------------------------------------------------------
+       1165-CONTAR-DURAVEIS SECTION.
+           OPEN INPUT ARQ-STAGE
+           IF AS-STATUS-STAGE EQUAL ZEROS
+               PERFORM 1166-CONTAR-STAGE
+               CLOSE ARQ-STAGE
+           END-IF
+
+           OPEN INPUT ARQ-EXC
+           IF AS-STATUS-EXC EQUAL ZEROS
+               PERFORM 1167-CONTAR-EXC
+               CLOSE ARQ-EXC
+           END-IF
+           .
+       1165-CONTAR-DURAVEIS-EXIT.
+           EXIT.
+
+       1166-CONTAR-STAGE SECTION.
+           READ ARQ-STAGE AT END
+                GO TO 1166-CONTAR-STAGE-EXIT.
+
+           ADD 1 TO WK-RESTART-CONT
+           GO TO 1166-CONTAR-STAGE.
+       1166-CONTAR-STAGE-EXIT.
+           EXIT.
+
+       1167-CONTAR-EXC SECTION.
+           READ ARQ-EXC AT END
+                GO TO 1167-CONTAR-EXC-EXIT.
+
+           ADD 1 TO WK-RESTART-CONT
+           GO TO 1167-CONTAR-EXC.
+       1167-CONTAR-EXC-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
       *     INCIALIZACAO CABECALHO
       *-----------------------------------------------------------------
        1200-INICIALIZAR-CABECALHO SECTION.
-           MOVE WK-CABEC01 TO FL-RELATORIO-ARQ
-           WRITE FL-RELATORIO-ARQ.
+           ADD 1 TO WK-CONT-PAGINA
+           MOVE WK-CONT-PAGINA TO WK-CABEC02-PAG
+
+           MOVE WK-CABEC01 TO FL-RELATORIO-CABEC
+           WRITE FL-RELATORIO-CABEC.
+
+           MOVE WK-CABEC02 TO FL-RELATORIO-CABEC
+           WRITE FL-RELATORIO-CABEC AFTER ADVANCING 1 LINE.
+
+           MOVE WK-CABEC01 TO FL-RELATORIO-CABEC
+           WRITE FL-RELATORIO-CABEC AFTER ADVANCING 1 LINE.
+
+           MOVE WK-CABEC03 TO FL-RELATORIO-CABEC
+           WRITE FL-RELATORIO-CABEC AFTER ADVANCING 1 LINE.
+
+           MOVE ZEROS TO WK-CONT-LINHA
 
-           MOVE WK-CABEC02 TO FL-RELATORIO-ARQ
-           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE.
+           MOVE WK-CABEC01 TO FL-ARQ-AGING-TITU
+           WRITE FL-ARQ-AGING-TITU.
 
-           MOVE WK-CABEC01 TO FL-RELATORIO-ARQ
-           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE.
+           MOVE 'RELATORIO DE AGING - FAIXAS DE ATRASO' TO
+                FL-ARQ-AGING-TITU
+           WRITE FL-ARQ-AGING-TITU AFTER ADVANCING 1 LINE.
 
-           MOVE WK-CABEC03 TO FL-RELATORIO-ARQ
-           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE.
+           MOVE WK-CABEC01 TO FL-ARQ-AGING-TITU
+           WRITE FL-ARQ-AGING-TITU AFTER ADVANCING 1 LINE.
+           .
 
        1200-INICIALIZAR-CABECALHO-EXIT.
            EXIT.
@@ -154,48 +734,560 @@
            READ LISTA AT END
                 GO TO 2000-PROCESSAR-EXIT.
 
-           MOVE ARQ-CNPJ  TO ARQ-S-CNPJ
-           MOVE ARQ-SIT   TO ARQ-S-SIT
-           MOVE ARQ-VALOR TO ARQ-S-VALOR
+           ADD 1 TO WK-CONT-LIDOS
+
+           IF WK-CONT-LIDOS <= WK-RESTART-CONT
+               GO TO 2000-PROCESSAR
+           END-IF
+
+           PERFORM 2050-VALIDAR-CNPJ
+
+           IF CNPJ-INVALIDO
+               ADD 1 TO WK-CNPJ-REJEITADOS
+               MOVE WK-LISTA-ARQ     TO EXC-REGISTRO
+               MOVE 01               TO EXC-MOTIVO-COD
+               MOVE 'CNPJ INVALIDO'  TO EXC-MOTIVO-DESC
+               WRITE FL-ARQ-EXC
+               PERFORM 2065-VERIFICAR-CHECKPOINT-INTERVALO
+               GO TO 2000-PROCESSAR
+           END-IF
+
+           PERFORM 2055-VALIDAR-VENCIMENTO
+
+           IF VENC-INVALIDO
+               ADD 1 TO WK-VENC-REJEITADOS
+               MOVE WK-LISTA-ARQ          TO EXC-REGISTRO
+               MOVE 02                    TO EXC-MOTIVO-COD
+               MOVE 'VENCIMENTO INVALIDO' TO EXC-MOTIVO-DESC
+               WRITE FL-ARQ-EXC
+               PERFORM 2065-VERIFICAR-CHECKPOINT-INTERVALO
+               GO TO 2000-PROCESSAR
+           END-IF
+
+           MOVE ARQ-CNPJ  TO STAGE-CNPJ
+           MOVE ARQ-SIT   TO STAGE-SIT
+           MOVE ARQ-VALOR TO STAGE-VALOR
+           MOVE ARQ-VENC  TO STAGE-VENC
+           MOVE SPACES    TO STAGE-FIM
 
-           RELEASE WK-ARQ-SORT
+           WRITE FL-ARQ-STAGE
+           ADD 1 TO WK-CONT-ESTAGIO
+           PERFORM 2065-VERIFICAR-CHECKPOINT-INTERVALO
            GO TO 2000-PROCESSAR
            .
        2000-PROCESSAR-EXIT.
            EXIT.
       *-----------------------------------------------------------------
+      *     VALIDAR ARQ-CNPJ (DIGITO VERIFICADOR MODULO 11)
+      *-----------------------------------------------------------------
+       2050-VALIDAR-CNPJ SECTION.
+           MOVE 'S'      TO WK-CNPJ-VALIDO
+           MOVE ARQ-CNPJ TO WK-CNPJ-VALIDA
+           MOVE ZEROS    TO WK-CNPJ-SOMA
+
+           PERFORM 2053-VERIFICAR-DIGITOS-IGUAIS
+           IF CNPJ-TODOS-IGUAIS
+               MOVE 'N' TO WK-CNPJ-VALIDO
+               GO TO 2050-VALIDAR-CNPJ-EXIT
+           END-IF
+
+           PERFORM 2051-SOMAR-DIGITO1 VARYING WK-CNPJ-IX FROM 1 BY 1
+               UNTIL WK-CNPJ-IX > 12
+
+           DIVIDE WK-CNPJ-SOMA BY 11
+               GIVING WK-CNPJ-QUOC REMAINDER WK-CNPJ-RESTO
+
+           IF WK-CNPJ-RESTO < 2
+               MOVE 0 TO WK-CNPJ-DV1-CALC
+           ELSE
+               SUBTRACT WK-CNPJ-RESTO FROM 11 GIVING WK-CNPJ-DV1-CALC
+           END-IF
+
+           IF WK-CNPJ-DV1-CALC NOT EQUAL WK-CNPJ-DV (13)
+               MOVE 'N' TO WK-CNPJ-VALIDO
+               GO TO 2050-VALIDAR-CNPJ-EXIT
+           END-IF
+
+           MOVE ZEROS TO WK-CNPJ-SOMA
+           PERFORM 2052-SOMAR-DIGITO2 VARYING WK-CNPJ-IX FROM 1 BY 1
+               UNTIL WK-CNPJ-IX > 13
+
+           DIVIDE WK-CNPJ-SOMA BY 11
+               GIVING WK-CNPJ-QUOC REMAINDER WK-CNPJ-RESTO
+
+           IF WK-CNPJ-RESTO < 2
+               MOVE 0 TO WK-CNPJ-DV2-CALC
+           ELSE
+               SUBTRACT WK-CNPJ-RESTO FROM 11 GIVING WK-CNPJ-DV2-CALC
+           END-IF
+
+           IF WK-CNPJ-DV2-CALC NOT EQUAL WK-CNPJ-DV (14)
+               MOVE 'N' TO WK-CNPJ-VALIDO
+           END-IF
+           .
+       2050-VALIDAR-CNPJ-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     SOMAR DIGITOS PONDERADOS - 1o DIGITO VERIFICADOR
+      *-----------------------------------------------------------------
+       2051-SOMAR-DIGITO1 SECTION.
+           COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+               (WK-CNPJ-DV (WK-CNPJ-IX) * WK-PESO1 (WK-CNPJ-IX))
+           .
+       2051-SOMAR-DIGITO1-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     SOMAR DIGITOS PONDERADOS - 2o DIGITO VERIFICADOR
+      *-----------------------------------------------------------------
+       2052-SOMAR-DIGITO2 SECTION.
+           COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+               (WK-CNPJ-DV (WK-CNPJ-IX) * WK-PESO2 (WK-CNPJ-IX))
+           .
+       2052-SOMAR-DIGITO2-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     VERIFICAR SE OS 14 DIGITOS DO CNPJ SAO TODOS IGUAIS
+      *-----------------------------------------------------------------
+       2053-VERIFICAR-DIGITOS-IGUAIS SECTION.
+           MOVE 'S' TO WK-CNPJ-IGUAIS
+
+           PERFORM 2054-COMPARAR-DIGITO VARYING WK-CNPJ-IX FROM 2 BY 1
+               UNTIL WK-CNPJ-IX > 14
+           .
+       2053-VERIFICAR-DIGITOS-IGUAIS-EXIT.
+           EXIT.
+
+       2054-COMPARAR-DIGITO SECTION.
+           IF WK-CNPJ-DV (WK-CNPJ-IX) NOT EQUAL WK-CNPJ-DV (1)
+               MOVE 'N' TO WK-CNPJ-IGUAIS
+           END-IF
+           .
+       2054-COMPARAR-DIGITO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     VALIDAR ARQ-VENC (DATA DE VENCIMENTO CALENDARIO VALIDA)
+      *-----------------------------------------------------------------
+       2055-VALIDAR-VENCIMENTO SECTION.
+           MOVE 'S'      TO WK-VENC-VALIDO
+           MOVE ARQ-VENC TO WK-VENC-CALC
+
+           IF WK-VENC-CALC EQUAL ZEROS
+               GO TO 2055-VALIDAR-VENCIMENTO-EXIT
+           END-IF
+
+           IF WK-VENC-MES < 1 OR WK-VENC-MES > 12
+               MOVE 'N' TO WK-VENC-VALIDO
+               GO TO 2055-VALIDAR-VENCIMENTO-EXIT
+           END-IF
+
+           IF WK-VENC-MES EQUAL 02
+               PERFORM 2056-CALCULAR-DIAS-FEVEREIRO
+               IF WK-VENC-DIA < 1 OR WK-VENC-DIA > WK-BISS-DIAS
+                   MOVE 'N' TO WK-VENC-VALIDO
+               END-IF
+           ELSE
+               IF WK-VENC-DIA < 1
+                       OR WK-VENC-DIA > WK-DIAS-MES (WK-VENC-MES)
+                   MOVE 'N' TO WK-VENC-VALIDO
+               END-IF
+           END-IF
+           .
+       2055-VALIDAR-VENCIMENTO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     CALCULAR DIAS DE FEVEREIRO PARA WK-VENC-ANO (ANO BISSEXTO)
+      *-----------------------------------------------------------------
+      *    BISSEXTO QUANDO DIVISIVEL POR 4 E (NAO DIVISIVEL POR 100 OU
+      *    DIVISIVEL POR 400).
+       2056-CALCULAR-DIAS-FEVEREIRO SECTION.
+           MOVE 28 TO WK-BISS-DIAS
+
+           DIVIDE WK-VENC-ANO BY 4
+               GIVING WK-BISS-QUOC REMAINDER WK-BISS-RESTO4
+           IF WK-BISS-RESTO4 EQUAL ZEROS
+               DIVIDE WK-VENC-ANO BY 100
+                   GIVING WK-BISS-QUOC REMAINDER WK-BISS-RESTO100
+               IF WK-BISS-RESTO100 NOT EQUAL ZEROS
+                   MOVE 29 TO WK-BISS-DIAS
+               ELSE
+                   DIVIDE WK-VENC-ANO BY 400
+                       GIVING WK-BISS-QUOC REMAINDER WK-BISS-RESTO400
+                   IF WK-BISS-RESTO400 EQUAL ZEROS
+                       MOVE 29 TO WK-BISS-DIAS
+                   END-IF
+               END-IF
+           END-IF
+           .
+       2056-CALCULAR-DIAS-FEVEREIRO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     VERIFICAR SE E HORA DE GRAVAR UM NOVO CHECKPOINT
+      *-----------------------------------------------------------------
+       2065-VERIFICAR-CHECKPOINT-INTERVALO SECTION.
+           DIVIDE WK-CONT-LIDOS BY WK-CKPT-INTERVALO
+               GIVING WK-CKPT-QUOC REMAINDER WK-CKPT-REM
+
+           IF WK-CKPT-REM EQUAL ZEROS
+               PERFORM 2060-GRAVAR-CHECKPOINT
+           END-IF
+           .
+       2065-VERIFICAR-CHECKPOINT-INTERVALO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     GRAVAR CHECKPOINT (POSICAO E ULTIMO ARQ-CNPJ PROCESSADO)
+      *-----------------------------------------------------------------
+       2060-GRAVAR-CHECKPOINT SECTION.
+           MOVE WK-CONT-LIDOS TO CKPT-CONT
+           MOVE ARQ-CNPJ      TO CKPT-CNPJ
+
+           OPEN OUTPUT ARQ-CKPT
+           IF AS-STATUS-CKPT NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO DE CHECKPOINT '
+                        AS-STATUS-CKPT
+           END-IF
+           WRITE FL-ARQ-CKPT
+           CLOSE ARQ-CKPT
+           IF AS-STATUS-CKPT NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO DE CHECKPOINT '
+                        AS-STATUS-CKPT
+           END-IF
+           .
+       2060-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
       *     IMPRIMIR SORT
       *-----------------------------------------------------------------
        2100-IMPRIMIR-SORT SECTION.
            RETURN ARQ-SORT AT END MOVE 'F' TO WK-FIM.
 
            IF WK-FIM NOT EQUAL 'F'
+               ADD 1 TO WK-CONT-RETORNO
+
+               IF WK-SIT-ANTERIOR NOT EQUAL ZEROS
+                   AND ARQ-S-SIT NOT EQUAL WK-SIT-ANTERIOR
+                   PERFORM 2160-IMPRIMIR-SUBTOTAL
+               END-IF
+
+               PERFORM 2150-TRADUZIR-SITUACAO
+               MOVE ARQ-S-SIT TO WK-SIT-ANTERIOR
+
                MOVE ARQ-S-CNPJ  TO RELATORIO-CNPJ
                MOVE SPACES      TO RELATORIO-SPAC01
-               MOVE ARQ-S-SIT   TO RELATORIO-SIT
+               MOVE WK-SIT-DESC TO RELATORIO-SIT
                MOVE SPACES      TO RELATORIO-SPAC02
                MOVE ARQ-S-VALOR TO RELATORIO-VALOR
 
                WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+               ADD 1 TO WK-CONT-LINHA
+               ADD 1 TO WK-CONT-GRAVADOS
+
+               IF SIT-VENCIDA
+                   PERFORM 2200-GRAVAR-CSV-VENCIDO
+               END-IF
+
+               PERFORM 2205-CLASSIFICAR-AGING
+
+               MOVE ARQ-S-CNPJ  TO RESUMO-TMP-CNPJ
+               MOVE ARQ-S-VALOR TO RESUMO-TMP-VALOR
+               WRITE FL-ARQ-RESUMO-TMP
+
+               ADD 1 TO WK-SUBT-CONT
+               ADD 1 TO WK-GRAND-CONT
+               ADD ARQ-S-VALOR TO WK-SUBT-VALOR
+               ADD ARQ-S-VALOR TO WK-GRAND-VALOR
+
+               IF WK-CONT-LINHA >= WK-MAX-LINHAS
+                   PERFORM 2180-QUEBRA-PAGINA
+               END-IF
+
                GO TO 2100-IMPRIMIR-SORT
+           ELSE
+               IF WK-SIT-ANTERIOR NOT EQUAL ZEROS
+                   PERFORM 2160-IMPRIMIR-SUBTOTAL
+               END-IF
+               PERFORM 2170-IMPRIMIR-TOTAL-GERAL
+               PERFORM 2190-IMPRIMIR-RECONCILIACAO
+               PERFORM 2210-IMPRIMIR-AGING
            END-IF
            .
        2100-IMPRIMIR-SORT-EXIT.
            EXIT.
       *-----------------------------------------------------------------
+      *     TRADUZIR CODIGO DE SITUACAO EM DESCRICAO LEGIVEL
+      *-----------------------------------------------------------------
+       2150-TRADUZIR-SITUACAO SECTION.
+           SEARCH ALL WK-TAB-SIT-OCORR
+               AT END MOVE 'COD INVALIDO'  TO WK-SIT-DESC
+               WHEN WK-TAB-SIT-COD (WK-IX-SIT) EQUAL ARQ-S-SIT
+                   MOVE WK-TAB-SIT-DESC (WK-IX-SIT) TO WK-SIT-DESC
+           END-SEARCH
+           .
+       2150-TRADUZIR-SITUACAO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     IMPRIMIR SUBTOTAL DA SITUACAO (CONTROL BREAK)
+      *-----------------------------------------------------------------
+       2160-IMPRIMIR-SUBTOTAL SECTION.
+           MOVE WK-SIT-DESC   TO RELATORIO-ST-DESC
+           MOVE WK-SUBT-CONT  TO RELATORIO-ST-QTDE
+           MOVE WK-SUBT-VALOR TO RELATORIO-ST-VALOR
+
+           WRITE FL-RELATORIO-SUBTOTAL AFTER ADVANCING 1 LINE
+           ADD 1 TO WK-CONT-LINHA
+
+           MOVE ZEROS TO WK-SUBT-CONT WK-SUBT-VALOR
+           .
+       2160-IMPRIMIR-SUBTOTAL-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     IMPRIMIR TOTAL GERAL DO RELATORIO
+      *-----------------------------------------------------------------
+       2170-IMPRIMIR-TOTAL-GERAL SECTION.
+           MOVE WK-GRAND-CONT  TO RELATORIO-TG-QTDE
+           MOVE WK-GRAND-VALOR TO RELATORIO-TG-VALOR
+
+           WRITE FL-RELATORIO-TOTAL AFTER ADVANCING 2 LINES
+           .
+       2170-IMPRIMIR-TOTAL-GERAL-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     QUEBRA DE PAGINA - REIMPRIME CABECALHO
+      *-----------------------------------------------------------------
+       2180-QUEBRA-PAGINA SECTION.
+           ADD 1 TO WK-CONT-PAGINA
+           MOVE WK-CONT-PAGINA TO WK-CABEC02-PAG
+
+           MOVE WK-CABEC02 TO FL-RELATORIO-CABEC
+           WRITE FL-RELATORIO-CABEC AFTER ADVANCING PAGE.
+
+           MOVE WK-CABEC03 TO FL-RELATORIO-CABEC
+           WRITE FL-RELATORIO-CABEC AFTER ADVANCING 1 LINE.
+
+           MOVE ZEROS TO WK-CONT-LINHA
+           .
+       2180-QUEBRA-PAGINA-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     IMPRIMIR BLOCO DE RECONCILIACAO DE CONTADORES
+      *-----------------------------------------------------------------
+       2190-IMPRIMIR-RECONCILIACAO SECTION.
+           MOVE 'REGISTROS LIDOS DA LISTA:         ' TO RECON-LABEL
+           MOVE WK-CONT-LIDOS TO RECON-VALOR
+           WRITE FL-RELATORIO-RECON AFTER ADVANCING 2 LINES.
+
+           MOVE 'REGISTROS VALIDOS (ESTAGIO):      ' TO RECON-LABEL
+           MOVE WK-CONT-ESTAGIO TO RECON-VALOR
+           WRITE FL-RELATORIO-RECON AFTER ADVANCING 1 LINE.
+
+           MOVE 'REGISTROS REJEITADOS (CNPJ):      ' TO RECON-LABEL
+           MOVE WK-CNPJ-REJEITADOS TO RECON-VALOR
+           WRITE FL-RELATORIO-RECON AFTER ADVANCING 1 LINE.
+
+           MOVE 'REGISTROS REJEITADOS (VENCIMENTO):' TO RECON-LABEL
+           MOVE WK-VENC-REJEITADOS TO RECON-VALOR
+           WRITE FL-RELATORIO-RECON AFTER ADVANCING 1 LINE.
+
+           MOVE 'REGISTROS RETORNADOS DO SORT:     ' TO RECON-LABEL
+           MOVE WK-CONT-RETORNO TO RECON-VALOR
+           WRITE FL-RELATORIO-RECON AFTER ADVANCING 1 LINE.
+
+           MOVE 'REGISTROS GRAVADOS NO RELATORIO:  ' TO RECON-LABEL
+           MOVE WK-CONT-GRAVADOS TO RECON-VALOR
+           WRITE FL-RELATORIO-RECON AFTER ADVANCING 1 LINE.
+           .
+       2190-IMPRIMIR-RECONCILIACAO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     GRAVAR LINHA CSV PARA DEVEDOR ATRASADO/PROTESTADO
+      *-----------------------------------------------------------------
+       2200-GRAVAR-CSV-VENCIDO SECTION.
+           MOVE SPACES TO FL-ARQ-CSV
+           MOVE ARQ-S-VALOR TO WK-CSV-VALOR
+
+           STRING ARQ-S-CNPJ                 DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WK-SIT-DESC) DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  WK-CSV-VALOR               DELIMITED BY SIZE
+               INTO FL-ARQ-CSV
+           END-STRING
+
+           WRITE FL-ARQ-CSV
+               AFTER ADVANCING 1 LINE
+           .
+       2200-GRAVAR-CSV-VENCIDO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     CLASSIFICAR REGISTRO NAS FAIXAS DE AGING (VENCIMENTO)
+      *-----------------------------------------------------------------
+      *    ARQ-S-VENC ja foi validado como data de calendario valida
+      *    (ou zerado) em 2055-VALIDAR-VENCIMENTO, na fase 1 - por isso
+      *    FUNCTION INTEGER-OF-DATE nunca recebe aqui uma data invalida.
+       2205-CLASSIFICAR-AGING SECTION.
+           IF ARQ-S-VENC NOT EQUAL ZEROS
+               COMPUTE WK-DIAS-ATRASO =
+                   FUNCTION INTEGER-OF-DATE (WK-DATA-SYS-NUM)
+                   - FUNCTION INTEGER-OF-DATE (ARQ-S-VENC)
+
+               IF WK-DIAS-ATRASO > 0
+                   IF WK-DIAS-ATRASO <= 30
+                       ADD 1 TO WK-AGING-CONT-01-30
+                       ADD ARQ-S-VALOR TO WK-AGING-VALOR-01-30
+                   ELSE
+                       IF WK-DIAS-ATRASO <= 60
+                           ADD 1 TO WK-AGING-CONT-31-60
+                           ADD ARQ-S-VALOR TO WK-AGING-VALOR-31-60
+                       ELSE
+                           IF WK-DIAS-ATRASO <= 90
+                               ADD 1 TO WK-AGING-CONT-61-90
+                               ADD ARQ-S-VALOR TO WK-AGING-VALOR-61-90
+                           ELSE
+                               ADD 1 TO WK-AGING-CONT-90-MAIS
+                               ADD ARQ-S-VALOR TO WK-AGING-VALOR-90-MAIS
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+       2205-CLASSIFICAR-AGING-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     IMPRIMIR RELATORIO DE AGING - FAIXAS DE ATRASO
+      *-----------------------------------------------------------------
+       2210-IMPRIMIR-AGING SECTION.
+           MOVE '01 A 30 DIAS'      TO AGING-LABEL
+           MOVE WK-AGING-CONT-01-30  TO AGING-QTDE
+           MOVE WK-AGING-VALOR-01-30 TO AGING-VALOR
+           WRITE FL-ARQ-AGING AFTER ADVANCING 1 LINE.
+
+           MOVE '31 A 60 DIAS'      TO AGING-LABEL
+           MOVE WK-AGING-CONT-31-60  TO AGING-QTDE
+           MOVE WK-AGING-VALOR-31-60 TO AGING-VALOR
+           WRITE FL-ARQ-AGING AFTER ADVANCING 1 LINE.
+
+           MOVE '61 A 90 DIAS'      TO AGING-LABEL
+           MOVE WK-AGING-CONT-61-90  TO AGING-QTDE
+           MOVE WK-AGING-VALOR-61-90 TO AGING-VALOR
+           WRITE FL-ARQ-AGING AFTER ADVANCING 1 LINE.
+
+           MOVE 'ACIMA DE 90 DIAS'  TO AGING-LABEL
+           MOVE WK-AGING-CONT-90-MAIS  TO AGING-QTDE
+           MOVE WK-AGING-VALOR-90-MAIS TO AGING-VALOR
+           WRITE FL-ARQ-AGING AFTER ADVANCING 1 LINE.
+           .
+       2210-IMPRIMIR-AGING-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     RESUMO CONSOLIDADO POR CNPJ (SAIDA DO 2o SORT, POR CNPJ)
+      *-----------------------------------------------------------------
+       2300-IMPRIMIR-RESUMO SECTION.
+           RETURN ARQ-SORT2 AT END MOVE 'F' TO WK-FIM-RESUMO.
+
+           IF WK-FIM-RESUMO NOT EQUAL 'F'
+               IF RESUMO-PRIMEIRO-CNPJ
+                   MOVE 'N' TO WK-RESUMO-PRIMEIRO
+                   MOVE ARQ-S2-CNPJ TO WK-RESUMO-CNPJ-ANT
+               END-IF
+
+               IF ARQ-S2-CNPJ NOT EQUAL WK-RESUMO-CNPJ-ANT
+                   PERFORM 2310-GRAVAR-LINHA-RESUMO
+                   MOVE ARQ-S2-CNPJ TO WK-RESUMO-CNPJ-ANT
+               END-IF
+
+               ADD 1 TO WK-RESUMO-QTDE
+               ADD ARQ-S2-VALOR TO WK-RESUMO-VALOR
+
+               GO TO 2300-IMPRIMIR-RESUMO
+           ELSE
+               IF NOT RESUMO-PRIMEIRO-CNPJ
+                   PERFORM 2310-GRAVAR-LINHA-RESUMO
+               END-IF
+           END-IF
+           .
+       2300-IMPRIMIR-RESUMO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *     GRAVAR UMA LINHA DO RESUMO CONSOLIDADO (QUEBRA DE CNPJ)
+      *-----------------------------------------------------------------
+       2310-GRAVAR-LINHA-RESUMO SECTION.
+           MOVE WK-RESUMO-CNPJ-ANT TO RESUMO-CNPJ
+           MOVE WK-RESUMO-QTDE     TO RESUMO-QTDE
+           MOVE WK-RESUMO-VALOR    TO RESUMO-VALOR
+
+           WRITE FL-ARQ-RESUMO AFTER ADVANCING 1 LINE
+
+           MOVE ZEROS TO WK-RESUMO-QTDE WK-RESUMO-VALOR
+           .
+       2310-GRAVAR-LINHA-RESUMO-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
       *     FINALIZAR PROGRAMA
       *-----------------------------------------------------------------
        3000-FINALIZAR SECTION.
-            CLOSE LISTA.
-            IF AS-STATUS-E NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-E
+      *    LISTA E ARQ-EXC ja foram fechados ao final da fase 1, em
+      *    1000-INICIALIZAR - aqui so restam os arquivos da fase 2 e o
+      *    checkpoint, que e zerado para indicar execucao concluida.
+           MOVE ZEROS TO CKPT-CONT CKPT-CNPJ
+           OPEN OUTPUT ARQ-CKPT
+           IF AS-STATUS-CKPT NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO DE CHECKPOINT '
+                        AS-STATUS-CKPT
            END-IF
+           WRITE FL-ARQ-CKPT
+           CLOSE ARQ-CKPT
+           IF AS-STATUS-CKPT NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO DE CHECKPOINT '
+                        AS-STATUS-CKPT
+           END-IF.
 
            CLOSE RELATORIO
            IF AS-STATUS-S NOT EQUAL 0
                DISPLAY 'ERRO AO FECHAR O ARQUIVO ' AS-STATUS-S
            END-IF.
 
+           CLOSE ARQ-CSV
+           IF AS-STATUS-CSV NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO CSV DE VENCIDOS '
+                        AS-STATUS-CSV
+           END-IF.
+
+           CLOSE ARQ-AGING
+           IF AS-STATUS-AGING NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO DE AGING '
+                        AS-STATUS-AGING
+           END-IF.
+
+           CLOSE ARQ-RESUMO
+           IF AS-STATUS-RESUMO NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO DE RESUMO '
+                        AS-STATUS-RESUMO
+           END-IF.
+
+           DISPLAY 'REGISTROS REJEITADOS (CNPJ INVALIDO): '
+                    WK-CNPJ-REJEITADOS
+
+           DISPLAY 'REGISTROS REJEITADOS (VENCIMENTO INVALIDO): '
+                    WK-VENC-REJEITADOS
+
+      *    WK-RESTART-CONT conta os registros que ja tinham sido lidos
+      *    e processados numa execucao anterior (pulados pelo restart
+      *    em 2000-PROCESSAR), por isso entram do lado dos processados.
+           IF WK-CONT-LIDOS NOT EQUAL
+                   WK-CONT-ESTAGIO + WK-CNPJ-REJEITADOS
+                                   + WK-VENC-REJEITADOS
+                                   + WK-RESTART-CONT
+               DISPLAY 'ATENCAO - LIDOS NAO BATE COM ESTAGIO+REJEITADOS'
+           END-IF
+
+           IF WK-CONT-ESTAGIO NOT EQUAL WK-CONT-RETORNO
+               DISPLAY 'ATENCAO - ESTAGIO NAO BATE COM RETORNO DO SORT'
+           END-IF
+
+           IF WK-CONT-RETORNO NOT EQUAL WK-CONT-GRAVADOS
+               DISPLAY 'ATENCAO - RETORNO DO SORT NAO BATE COM GRAVADOS'
+           END-IF
+
            DISPLAY 'Processo Concluido!'
            STOP RUN.
        3000-FINALIZAR-EXIT.
